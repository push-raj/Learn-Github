@@ -1,37 +1,488 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONIC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBIN-FILE ASSIGN TO "FIBIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBIN-STATUS.
+
+           SELECT FIBOUT-FILE ASSIGN TO DYNAMIC WS-FIBOUT-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBOUT-STATUS.
+
+           SELECT FIBAUD-FILE ASSIGN TO "FIBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBAUD-STATUS.
+
+           SELECT FIBCKPT-FILE ASSIGN TO "FIBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBCKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIBIN-FILE.
+       01  FIBIN-RECORD            PIC X(4).
+
+       FD  FIBOUT-FILE.
+       01  FIBOUT-RECORD            PIC X(80).
+       01  FIBOUT-RECORD-R REDEFINES FIBOUT-RECORD.
+           05  FIBOUT-R-SEQ         PIC 9(4).
+           05  FIBOUT-R-VALUE       PIC 9(9).
+           05  FILLER               PIC X(67).
+
+       FD  FIBAUD-FILE.
+       01  FIBAUD-RECORD            PIC X(100).
+
+       FD  FIBCKPT-FILE.
+       01  FIBCKPT-RECORD.
+           05  CKPT-N               PIC 9(4).
+           05  CKPT-I               PIC 9(4).
+           05  CKPT-FIB1            PIC 9(9).
+           05  CKPT-FIB2            PIC 9(9).
+           05  CKPT-DSNAME          PIC X(40).
+
        WORKING-STORAGE SECTION.
-       77 N            PIC 9(4) VALUE 0.
-       77 I            PIC 9(4) VALUE 1.
-       77 FIB1         PIC 9(9) VALUE 0.
-       77 FIB2         PIC 9(9) VALUE 1.
-       77 FIBNEXT      PIC 9(9) VALUE 0.
+       77  N            PIC 9(4) VALUE 0.
+       77  I            PIC 9(4) VALUE 1.
+       77  FIB1         PIC 9(9) VALUE 0.
+       77  FIB2         PIC 9(9) VALUE 1.
+       77  FIBNEXT      PIC 9(9) VALUE 0.
+
+       01  WS-FIBIN-STATUS         PIC X(2)  VALUE SPACES.
+           88  WS-FIBIN-OK                    VALUE "00".
+           88  WS-FIBIN-NOT-FOUND             VALUE "35".
+
+       01  WS-RUN-MODE              PIC X(1) VALUE "I".
+           88  WS-MODE-BATCH-PARM            VALUE "P".
+           88  WS-MODE-BATCH-FILE            VALUE "F".
+           88  WS-MODE-INTERACTIVE           VALUE "I".
+
+       01  WS-ARGCOUNT              PIC 9(4) VALUE 0.
+       01  WS-COMMAND-LINE          PIC X(20) VALUE SPACES.
+       01  WS-N-VALID               PIC X(1) VALUE "N".
+           88  WS-N-IS-VALID                 VALUE "Y".
+
+       01  WS-N-EDIT                PIC X(4) VALUE SPACES.
+       01  WS-EDIT-VALID-SW         PIC X(1) VALUE "N".
+           88  WS-EDIT-VALID                 VALUE "Y".
+       77  WS-EDIT-MAX-TRIES         PIC 9(2) VALUE 5.
+       77  WS-EDIT-TRIES             PIC 9(2) VALUE 0.
+
+       01  WS-REJECT-REASON         PIC X(1) VALUE "0".
+           88  WS-REJECT-NONE                VALUE "0".
+           88  WS-REJECT-INVALID-N           VALUE "1".
+           88  WS-REJECT-OVERFLOW            VALUE "2".
+           88  WS-REJECT-RECON-MISMATCH      VALUE "3".
+
+       77  WS-SEED-CONTROL-ACTUAL    PIC 9(9) VALUE 0.
+       77  WS-SEED-CONTROL-EXPECTED  PIC 9(9) VALUE 0.
+
+       77  WS-MAX-SAFE-N             PIC 9(4) VALUE 45.
+       01  WS-OVERFLOW-SW            PIC X(1) VALUE "N".
+           88  WS-OVERFLOW-OCCURRED           VALUE "Y".
+
+       01  WS-FIBOUT-STATUS         PIC X(2)  VALUE SPACES.
+           88  WS-FIBOUT-OK                   VALUE "00".
+
+       01  WS-FIBAUD-STATUS         PIC X(2)  VALUE SPACES.
+           88  WS-FIBAUD-OK                   VALUE "00".
+
+       01  WS-FIBCKPT-STATUS        PIC X(2)  VALUE SPACES.
+           88  WS-FIBCKPT-OK                  VALUE "00".
+
+       77  WS-CKPT-INTERVAL          PIC 9(4) VALUE 10.
+       01  WS-RESTART-SW            PIC X(1) VALUE "N".
+           88  WS-RESTARTING                  VALUE "Y".
+
+       01  WS-ABEND-SW              PIC X(1) VALUE "N".
+           88  WS-RUN-ABENDED                 VALUE "Y".
+
+       01  WS-RUN-DATE               PIC 9(8) VALUE 0.
+       01  WS-RUN-TIME               PIC 9(8) VALUE 0.
+       01  WS-FIBOUT-DSNAME          PIC X(40) VALUE "FIBOUT".
+
+       01  WS-AUD-ENV-NAME           PIC X(20) VALUE "USER".
+       01  WS-AUD-USERID             PIC X(20) VALUE SPACES.
+       01  WS-AUD-STATUS-TEXT        PIC X(24) VALUE SPACES.
+
+       01  WS-AUDIT-DETAIL.
+           05  FILLER               PIC X(6)  VALUE "DATE: ".
+           05  AUD-RUN-DATE         PIC 9999/99/99.
+           05  FILLER               PIC X(7)  VALUE " TIME: ".
+           05  AUD-RUN-TIME         PIC 9(6).
+           05  FILLER               PIC X(7)  VALUE " USER: ".
+           05  AUD-USERID           PIC X(20).
+           05  FILLER               PIC X(3)  VALUE " N ".
+           05  AUD-N                PIC ZZZ9.
+           05  FILLER               PIC X(9)  VALUE " STATUS: ".
+           05  AUD-STATUS           PIC X(24).
+
+       01  WS-FIBOUT-HEADER-1.
+           05  FILLER               PIC X(20) VALUE
+               "FIBONACCI SERIES RUN".
+           05  FILLER               PIC X(11) VALUE " RUN DATE: ".
+           05  FH1-RUN-DATE         PIC 9999/99/99.
+
+       01  WS-FIBOUT-HEADER-2.
+           05  FILLER               PIC X(20) VALUE
+               "REQUESTED TERMS (N):".
+           05  FILLER               PIC X(1)  VALUE SPACE.
+           05  FH2-N                PIC ZZZ9.
+
+       COPY FIBREC.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the number of terms for Fibonacci series: " 
-                          WITH NO ADVANCING.
-           ACCEPT N.
-
-       IF N < 1
-           DISPLAY "Please enter a positive integer."
-           STOP RUN
-       END-IF.
-
-           DISPLAY "Fibonacci Series: ".
-
-       IF N = 1
-           DISPLAY FIB1
-       ELSE
-           DISPLAY FIB1
-           DISPLAY FIB2
-           PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
-           COMPUTE FIBNEXT = FIB1 + FIB2
-           DISPLAY FIBNEXT
-           MOVE FIB2 TO FIB1
-           MOVE FIBNEXT TO FIB2
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GET-N
+           IF WS-N-IS-VALID
+               PERFORM 3000-BUILD-SERIES
+           END-IF
+           PERFORM 8000-WRITE-AUDIT-RECORD
+           PERFORM 9000-SET-RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           DISPLAY WS-AUD-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUD-USERID FROM ENVIRONMENT-VALUE
+           IF WS-AUD-USERID = SPACES
+               MOVE "UNKNOWN" TO WS-AUD-USERID
+           END-IF
+           PERFORM 1050-BUILD-FIBOUT-DSNAME.
+
+       1050-BUILD-FIBOUT-DSNAME.
+           MOVE SPACES TO WS-FIBOUT-DSNAME
+           STRING "FIBOUT.D" WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-FIBOUT-DSNAME.
+
+       2000-GET-N.
+           ACCEPT WS-ARGCOUNT FROM ARGUMENT-NUMBER
+           IF WS-ARGCOUNT > 0
+               PERFORM 2100-GET-N-FROM-PARM
+           ELSE
+               OPEN INPUT FIBIN-FILE
+               IF WS-FIBIN-OK
+                   PERFORM 2200-GET-N-FROM-FILE
+               ELSE
+                   SET WS-MODE-INTERACTIVE TO TRUE
+                   PERFORM 2300-GET-N-INTERACTIVE
+               END-IF
+           END-IF
+           PERFORM 2900-VALIDATE-N.
+
+       2100-GET-N-FROM-PARM.
+           SET WS-MODE-BATCH-PARM TO TRUE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE WS-COMMAND-LINE(1:4) TO WS-N-EDIT
+           PERFORM 2950-EDIT-N-FIELD
+           IF NOT WS-EDIT-VALID
+               DISPLAY "Invalid PARM value - digits only (0-9999) "
+                       "expected."
+           END-IF.
+
+       2200-GET-N-FROM-FILE.
+           SET WS-MODE-BATCH-FILE TO TRUE
+           MOVE 0 TO N
+           READ FIBIN-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FIBIN-RECORD TO WS-N-EDIT
+                   PERFORM 2950-EDIT-N-FIELD
+                   IF NOT WS-EDIT-VALID
+                       DISPLAY "Invalid FIBIN record - digits only "
+                               "(0-9999) expected."
+                   END-IF
+           END-READ
+           CLOSE FIBIN-FILE.
+
+       2300-GET-N-INTERACTIVE.
+           MOVE "N" TO WS-EDIT-VALID-SW
+           MOVE 0 TO WS-EDIT-TRIES
+           PERFORM UNTIL WS-EDIT-VALID
+                   OR WS-EDIT-TRIES >= WS-EDIT-MAX-TRIES
+               DISPLAY "Enter the number of terms for Fibonacci "
+                       "series: " WITH NO ADVANCING
+               ACCEPT WS-N-EDIT
+               ADD 1 TO WS-EDIT-TRIES
+               PERFORM 2950-EDIT-N-FIELD
+               IF WS-EDIT-VALID
+                   IF N < 1 OR N > WS-MAX-SAFE-N
+                       MOVE "N" TO WS-EDIT-VALID-SW
+                       DISPLAY "Invalid entry - please enter a "
+                           "number between 1 and " WS-MAX-SAFE-N "."
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please enter digits "
+                           "only (0-9999)."
+               END-IF
            END-PERFORM
-       END-IF.
+           IF NOT WS-EDIT-VALID
+               DISPLAY "Too many invalid entries - rejecting run."
+               MOVE 0 TO N
+           END-IF.
+
+       2950-EDIT-N-FIELD.
+           IF WS-N-EDIT NOT = SPACES
+                   AND FUNCTION TRIM(WS-N-EDIT) IS NUMERIC
+               MOVE WS-N-EDIT TO N
+               SET WS-EDIT-VALID TO TRUE
+           ELSE
+               MOVE 0 TO N
+               MOVE "N" TO WS-EDIT-VALID-SW
+           END-IF.
+
+       2900-VALIDATE-N.
+           IF N < 1
+               DISPLAY "Please enter a positive integer."
+               MOVE "N" TO WS-N-VALID
+               SET WS-REJECT-INVALID-N TO TRUE
+           ELSE
+               IF N > WS-MAX-SAFE-N
+                   DISPLAY "N too large - a 9-digit FIBNEXT field "
+                       "supports a maximum N of " WS-MAX-SAFE-N "."
+                   MOVE "N" TO WS-N-VALID
+                   SET WS-REJECT-OVERFLOW TO TRUE
+               ELSE
+                   MOVE "Y" TO WS-N-VALID
+                   SET WS-REJECT-NONE TO TRUE
+               END-IF
+           END-IF.
+
+       3000-BUILD-SERIES.
+           PERFORM 3050-CHECK-RESTART
+           PERFORM 3100-OPEN-FIBOUT
+           IF NOT WS-RUN-ABENDED
+               IF N = 1
+                   PERFORM 3200-WRITE-HEADER
+                   MOVE 1 TO I
+                   MOVE FIB1 TO FIBNEXT
+                   PERFORM 3300-WRITE-DETAIL
+                   PERFORM 3250-RECONCILE-SEEDS
+               ELSE
+                   IF NOT WS-RESTARTING
+                       PERFORM 3200-WRITE-HEADER
+                       MOVE 1 TO I
+                       MOVE FIB1 TO FIBNEXT
+                       PERFORM 3300-WRITE-DETAIL
+                       MOVE 2 TO I
+                       MOVE FIB2 TO FIBNEXT
+                       PERFORM 3300-WRITE-DETAIL
+                       PERFORM 3250-RECONCILE-SEEDS
+                       MOVE 3 TO I
+                   END-IF
+                   PERFORM VARYING I FROM I BY 1
+                           UNTIL I > N OR WS-OVERFLOW-OCCURRED
+                               OR WS-REJECT-RECON-MISMATCH
+                               OR WS-RUN-ABENDED
+                       COMPUTE FIBNEXT = FIB1 + FIB2
+                           ON SIZE ERROR
+                               DISPLAY "FIBNEXT overflow at term " I
+                                   " - a 9-digit field supports a "
+                                   "maximum N of " WS-MAX-SAFE-N "."
+                               SET WS-OVERFLOW-OCCURRED TO TRUE
+                               SET WS-REJECT-OVERFLOW TO TRUE
+                       END-COMPUTE
+                       IF NOT WS-OVERFLOW-OCCURRED
+                           PERFORM 3300-WRITE-DETAIL
+                           IF NOT WS-RUN-ABENDED
+                               MOVE FIB2 TO FIB1
+                               MOVE FIBNEXT TO FIB2
+                               IF FUNCTION MOD(I, WS-CKPT-INTERVAL) = 0
+                                   PERFORM 3400-SNAPSHOT-CHECKPOINT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF NOT WS-OVERFLOW-OCCURRED
+                       AND NOT WS-REJECT-RECON-MISMATCH
+                       AND NOT WS-RUN-ABENDED
+                   PERFORM 3950-CLEAR-CHECKPOINT
+               END-IF
+
+               CLOSE FIBOUT-FILE
+           END-IF.
+
+       3250-RECONCILE-SEEDS.
+           IF N = 1
+               MOVE 0 TO WS-SEED-CONTROL-EXPECTED
+           ELSE
+               MOVE 1 TO WS-SEED-CONTROL-EXPECTED
+           END-IF
+           MOVE 0 TO WS-SEED-CONTROL-ACTUAL
+           CLOSE FIBOUT-FILE
+           OPEN INPUT FIBOUT-FILE
+           READ FIBOUT-FILE
+               AT END CONTINUE
+           END-READ
+           READ FIBOUT-FILE
+               AT END CONTINUE
+           END-READ
+           READ FIBOUT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   ADD FIBOUT-R-VALUE TO WS-SEED-CONTROL-ACTUAL
+           END-READ
+           IF N NOT = 1
+               READ FIBOUT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD FIBOUT-R-VALUE TO WS-SEED-CONTROL-ACTUAL
+               END-READ
+           END-IF
+           CLOSE FIBOUT-FILE
+           OPEN EXTEND FIBOUT-FILE
+           IF NOT WS-FIBOUT-OK
+               DISPLAY "Unable to reopen FIBOUT after reconciliation "
+                   "read-back, file status " WS-FIBOUT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF
+           IF WS-SEED-CONTROL-ACTUAL NOT = WS-SEED-CONTROL-EXPECTED
+               DISPLAY "Seed reconciliation mismatch - actual total "
+                   "written to FIBOUT " WS-SEED-CONTROL-ACTUAL
+                   " does not match expected " WS-SEED-CONTROL-EXPECTED
+                   "."
+               SET WS-REJECT-RECON-MISMATCH TO TRUE
+           END-IF.
+
+       3050-CHECK-RESTART.
+           OPEN INPUT FIBCKPT-FILE
+           IF WS-FIBCKPT-OK
+               READ FIBCKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-N = N
+                               AND CKPT-DSNAME = WS-FIBOUT-DSNAME
+                           MOVE CKPT-I TO I
+                           MOVE CKPT-FIB1 TO FIB1
+                           MOVE CKPT-FIB2 TO FIB2
+                           SET WS-RESTARTING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE FIBCKPT-FILE
+           END-IF.
+
+       3100-OPEN-FIBOUT.
+           IF WS-RESTARTING
+               OPEN EXTEND FIBOUT-FILE
+           ELSE
+               OPEN OUTPUT FIBOUT-FILE
+           END-IF
+           IF NOT WS-FIBOUT-OK
+               DISPLAY "Unable to open FIBOUT, file status "
+                   WS-FIBOUT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF.
+
+       3200-WRITE-HEADER.
+           MOVE WS-RUN-DATE TO FH1-RUN-DATE
+           WRITE FIBOUT-RECORD FROM WS-FIBOUT-HEADER-1
+           IF NOT WS-FIBOUT-OK
+               DISPLAY "Unable to write FIBOUT header, file status "
+                   WS-FIBOUT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF
+           MOVE N TO FH2-N
+           WRITE FIBOUT-RECORD FROM WS-FIBOUT-HEADER-2
+           IF NOT WS-FIBOUT-OK
+               DISPLAY "Unable to write FIBOUT header, file status "
+                   WS-FIBOUT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF.
+
+       3300-WRITE-DETAIL.
+           MOVE I TO FIB-SEQ-NO
+           MOVE FIBNEXT TO FIB-VALUE
+           MOVE N TO FIB-RUN-N
+           MOVE WS-RUN-DATE TO FIB-RUN-DATE
+           WRITE FIBOUT-RECORD FROM FIB-TERM-RECORD
+           IF NOT WS-FIBOUT-OK
+               DISPLAY "Unable to write FIBOUT detail, file status "
+                   WS-FIBOUT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF.
+
+       3400-SNAPSHOT-CHECKPOINT.
+           MOVE N TO CKPT-N
+           COMPUTE CKPT-I = I + 1
+           MOVE FIB1 TO CKPT-FIB1
+           MOVE FIB2 TO CKPT-FIB2
+           MOVE WS-FIBOUT-DSNAME TO CKPT-DSNAME
+           OPEN OUTPUT FIBCKPT-FILE
+           WRITE FIBCKPT-RECORD
+           IF NOT WS-FIBCKPT-OK
+               DISPLAY "Unable to write FIBCKPT, file status "
+                   WS-FIBCKPT-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF
+           CLOSE FIBCKPT-FILE.
+
+       3950-CLEAR-CHECKPOINT.
+           OPEN OUTPUT FIBCKPT-FILE
+           CLOSE FIBCKPT-FILE.
+
+       8000-WRITE-AUDIT-RECORD.
+           PERFORM 8100-SET-STATUS-TEXT
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME(1:6) TO AUD-RUN-TIME
+           MOVE WS-AUD-USERID TO AUD-USERID
+           MOVE N TO AUD-N
+           MOVE WS-AUD-STATUS-TEXT TO AUD-STATUS
+           OPEN EXTEND FIBAUD-FILE
+           IF NOT WS-FIBAUD-OK
+               OPEN OUTPUT FIBAUD-FILE
+           END-IF
+           WRITE FIBAUD-RECORD FROM WS-AUDIT-DETAIL
+           IF NOT WS-FIBAUD-OK
+               DISPLAY "Unable to write FIBAUDIT, file status "
+                   WS-FIBAUD-STATUS
+               SET WS-RUN-ABENDED TO TRUE
+           END-IF
+           CLOSE FIBAUD-FILE.
+
+       8100-SET-STATUS-TEXT.
+           IF WS-RUN-ABENDED
+               MOVE "ABENDED" TO WS-AUD-STATUS-TEXT
+           ELSE
+               IF WS-REJECT-INVALID-N
+                   MOVE "REJECTED-INVALID-N" TO WS-AUD-STATUS-TEXT
+               ELSE
+                   IF WS-REJECT-OVERFLOW
+                       MOVE "REJECTED-OVERFLOW-N" TO WS-AUD-STATUS-TEXT
+                   ELSE
+                       IF WS-REJECT-RECON-MISMATCH
+                           MOVE "SEED-RECON-MISMATCH"
+                               TO WS-AUD-STATUS-TEXT
+                       ELSE
+                           MOVE "COMPLETED" TO WS-AUD-STATUS-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
-       STOP RUN.
+       9000-SET-RETURN-CODE.
+           IF WS-RUN-ABENDED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-INVALID-N
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-REJECT-OVERFLOW
+                       MOVE 12 TO RETURN-CODE
+                   ELSE
+                       IF WS-REJECT-RECON-MISMATCH
+                           MOVE 20 TO RETURN-CODE
+                       ELSE
+                           MOVE 0 TO RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
