@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FIBREC - shared Fibonacci term record layout.
+      * COPY this member to read or write a FIBONIC FIBOUT detail
+      * record without redefining the layout by hand.
+      *****************************************************************
+       01  FIB-TERM-RECORD.
+           05  FIB-SEQ-NO           PIC 9(4).
+           05  FIB-VALUE            PIC 9(9).
+           05  FIB-RUN-N            PIC 9(4).
+           05  FIB-RUN-DATE         PIC 9(8).
